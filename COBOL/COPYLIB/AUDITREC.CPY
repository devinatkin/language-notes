@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK.....: AUDITREC.CPY
+000300*    DESCRIPTION..: COMMON AUDIT-LOG RECORD LAYOUT SHARED BY ALL
+000400*                   BATCH PROGRAMS THAT APPEND TO THE AUDIT-LOG
+000500*                   DATASET.  ONE RECORD IS WRITTEN PER RUN BY
+000600*                   THE OWNING PROGRAM'S WRITE-AUDIT-LOG SECTION.
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    2026-08-08 DLA  ORIGINAL COPYBOOK.
+001100******************************************************************
+001200 01  AUDIT-LOG-RECORD.
+001300     05  AUD-PROGRAM-ID              PIC X(08).
+001400     05  AUD-RUN-DATE                PIC X(08).
+001500     05  AUD-RUN-TIME                PIC X(08).
+001600     05  AUD-KEY-INPUT               PIC X(40).
+001700     05  AUD-KEY-OUTPUT              PIC X(40).
+001800     05  AUD-STATUS-CODE             PIC X(02).
+001900     05  FILLER                      PIC X(14).
