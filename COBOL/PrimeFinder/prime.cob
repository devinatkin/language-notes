@@ -1,41 +1,327 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIME.
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT DESCRIPTION
+      *    2026-08-08 DLA  WRITE PRIMES TO A PRIMES.DAT DATASET (ONE N
+      *                    PER RECORD) IN ADDITION TO THE DISPLAY, SO
+      *                    DOWNSTREAM JOBS CAN READ THE LIST DIRECTLY
+      *                    INSTEAD OF SCRAPING SYSOUT.
+      *    2026-08-08 DLA  TARGET PRIME COUNT IS NOW A RUN-TIME
+      *                    PARAMETER (PARM ON THE EXEC CARD, OR A
+      *                    SYSIN CONTROL CARD WHEN NO PARM IS GIVEN)
+      *                    RATHER THAN THE HARDCODED VALUE 100.
+      *    2026-08-08 DLA  REPLACED THE TRIAL-DIVISION CHECK-PRIME
+      *                    SECTION WITH A SIEVE OF ERATOSTHENES SO
+      *                    LARGER COUNTS (500, 1000+) DO NOT BLOW THE
+      *                    BATCH WINDOW.
+      *    2026-08-08 DLA  ADDED CHECKPOINT/RESTART SUPPORT.  THE
+      *                    CHECKPOINT TRACKS OUTPUT PROGRESS (LAST N
+      *                    AND PRIME_COUNT WRITTEN), NOT SIEVE
+      *                    PROGRESS - REBUILDING THE SIEVE ON A
+      *                    RESTART IS CHEAP, SO THERE IS NO NEED TO
+      *                    CHECKPOINT IT.  A RESTART REQUEST (SAME
+      *                    "RESTART" FLAG USED FOR THE PARM/SYSIN
+      *                    CONTROL CARD) SKIPS PRIMES ALREADY WRITTEN
+      *                    AND APPENDS TO PRIMES.DAT INSTEAD OF
+      *                    STARTING IT OVER.
+      *    2026-08-08 DLA  APPEND AN AUDIT-LOG RECORD FOR EACH RUN
+      *                    (SHARED AUDITREC COPYBOOK) SO A RUN'S
+      *                    INPUTS AND RESULTS CAN BE TRACED AFTER THE
+      *                    SYSOUT HAS SCROLLED OFF.
+      *    2026-08-08 DLA  REPLACED THE BARE DISPLAY OF EACH PRIME
+      *                    WITH A FORMATTED, PAGINATED REPORT (TITLE
+      *                    AND RUN-DATE HEADING, FIXED PAGE SIZE, AND
+      *                    PAGE NUMBERING) SO THE OUTPUT CAN GO
+      *                    STRAIGHT TO PRINT.
+      *    2026-08-08 DLA  REVIEW FIXES: SET RETURN-CODE WHEN THE
+      *                    SIEVE CAN'T REACH THE REQUESTED COUNT,
+      *                    VALIDATE THE INCOMING TARGET COUNT IS
+      *                    NUMERIC, CARRY THE CHECKPOINT'S LAST PAGE
+      *                    NUMBER AND OPEN THE REPORT IN EXTEND MODE
+      *                    ON A RESTART (WITH AN EXPLICIT CONTINUATION
+      *                    NOTE), AND CORRECTED THE DETAIL LINE'S
+      *                    TRAILING FILLER WIDTH.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRIMES-FILE ASSIGN TO "PRIMES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO "PRIMERPT"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+           05  CC-TARGET-COUNT         PIC 9(05).
+           05  FILLER                  PIC X(01).
+           05  CC-RESTART-FLAG         PIC X(07).
+           05  FILLER                  PIC X(67).
+
+       FD  PRIMES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRIMES-RECORD.
+           05  PRIMES-VALUE            PIC 9(05).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-N             PIC 9(06).
+           05  CKPT-LAST-COUNT         PIC 9(06).
+           05  CKPT-TARGET-COUNT       PIC 9(05).
+           05  CKPT-LAST-PAGE          PIC 9(03).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-RECORD                PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 N PIC 9(5) VALUE 1.
-       01 I PIC 9(5) VALUE 1.
-       01 PRIME_COUNT PIC 9(5) VALUE 1.
-       01 IS_PRIME PIC 9(5) VALUE 1.
-       01 REMAINDER_VAL PIC 9(5).
+       01 RUN-DATE PIC X(08).
+       01 RUN-TIME PIC X(08).
+       01 PAGE-NO PIC 9(3) COMP VALUE 0.
+       01 LINE-CT PIC 9(4) COMP VALUE 0.
+       01 LINES-PER-PAGE PIC 9(4) COMP VALUE 55.
+       01 PRT-HEADER-LINE-1.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 FILLER                  PIC X(33)
+               VALUE "PRIME NUMBER GENERATION REPORT".
+           05 FILLER                  PIC X(10) VALUE "PAGE".
+           05 PRT-PAGE-NO              PIC ZZ9.
+           05 FILLER                  PIC X(33) VALUE SPACES.
+       01 PRT-HEADER-LINE-2.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 FILLER                  PIC X(09) VALUE "RUN DATE:".
+           05 PRT-RUN-DATE             PIC X(08).
+           05 FILLER                  PIC X(04) VALUE SPACES.
+           05 FILLER                  PIC X(09) VALUE "RUN TIME:".
+           05 PRT-RUN-TIME             PIC X(08).
+           05 FILLER                  PIC X(41) VALUE SPACES.
+       01 PRT-HEADER-LINE-3.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 FILLER                  PIC X(09) VALUE "SEQUENCE".
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE "PRIME".
+           05 FILLER                  PIC X(60) VALUE SPACES.
+       01 PRT-BLANK-LINE               PIC X(80) VALUE SPACES.
+       01 PRT-DETAIL-LINE.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 PRT-SEQUENCE-NO          PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(07) VALUE SPACES.
+           05 PRT-PRIME-VALUE          PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(59) VALUE SPACES.
+       01 PRT-CONT-LINE.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 FILLER                  PIC X(45)
+               VALUE "*** CONTINUED FROM CHECKPOINT AFTER RESTART".
+           05 FILLER                  PIC X(34) VALUE SPACES.
+       01 N PIC 9(6) VALUE 1.
+       01 I PIC 9(6) COMP VALUE 1.
+       01 J PIC 9(7) COMP VALUE 1.
+       01 PRIME_COUNT PIC 9(6) VALUE 0.
+       01 TARGET_COUNT PIC 9(5) VALUE 100.
+       01 PARM-CARD PIC X(80).
+       01 SIEVE-LIMIT PIC 9(6) COMP VALUE 100000.
+       01 SIEVE-TABLE.
+           05 SIEVE-FLAG PIC 9 COMP OCCURS 100000 TIMES.
+       01 CKPT-INTERVAL PIC 9(4) COMP VALUE 25.
+       01 LAST-CKPT-N PIC 9(6) VALUE 0.
+       01 LAST-CKPT-COUNT PIC 9(6) VALUE 0.
+       01 LAST-CKPT-PAGE PIC 9(3) VALUE 0.
+       01 RESTART-SWITCH PIC X(1) VALUE "N".
+           88 RESTART-REQUESTED VALUE "Y".
 
        PROCEDURE DIVISION.
 
-           DISPLAY "Find the First 100 Prime Numbers".
+           DISPLAY "Find the First N Prime Numbers".
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-TIME FROM TIME.
+
+           PERFORM GET-TARGET-COUNT.
 
-           PERFORM UNTIL PRIME_COUNT > 100
-               PERFORM CHECK-PRIME
-                   IF IS_PRIME = 1
-                       DISPLAY N
+           PERFORM CHECK-RESTART.
+
+           PERFORM BUILD-SIEVE.
+
+           IF RESTART-REQUESTED
+               MOVE LAST-CKPT-COUNT TO PRIME_COUNT
+               MOVE LAST-CKPT-PAGE TO PAGE-NO
+               OPEN EXTEND PRIMES-FILE
+               OPEN EXTEND PRINT-FILE
+               WRITE PRINT-RECORD FROM PRT-CONT-LINE
+           ELSE
+               OPEN OUTPUT PRIMES-FILE
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+
+           PERFORM VARYING N FROM 2 BY 1
+                   UNTIL N > SIEVE-LIMIT OR PRIME_COUNT NOT LESS THAN
+                       TARGET_COUNT
+               IF SIEVE-FLAG(N) = 0
+                   IF N NOT LESS THAN LAST-CKPT-N + 1
                        ADD 1 TO PRIME_COUNT
+                       MOVE N TO PRIMES-VALUE
+                       WRITE PRIMES-RECORD
+                       PERFORM PRINT-DETAIL
+                       IF FUNCTION MOD(PRIME_COUNT CKPT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                    END-IF
-               ADD 1 TO N
-           END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF PRIME_COUNT < TARGET_COUNT
+               DISPLAY "PRIME - REQUESTED COUNT EXCEEDS SIEVE CAPACITY"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           CLOSE PRIMES-FILE.
+           CLOSE PRINT-FILE.
+
+           PERFORM WRITE-AUDIT-LOG.
 
            STOP RUN.
 
-       CHECK-PRIME SECTION.
-           MOVE 1 TO IS_PRIME
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N / 2
+       GET-TARGET-COUNT SECTION.
+           ACCEPT PARM-CARD FROM COMMAND-LINE.
+           IF PARM-CARD NOT = SPACES
+               IF PARM-CARD(1:5) IS NUMERIC
+                   MOVE PARM-CARD(1:5) TO TARGET_COUNT
+               ELSE
+                   DISPLAY "PRIME - PARM TARGET COUNT NOT NUMERIC - "
+                       "DEFAULT 100 USED"
+                   MOVE 100 TO TARGET_COUNT
+               END-IF
+               IF PARM-CARD(7:7) = "RESTART"
+                   SET RESTART-REQUESTED TO TRUE
+               END-IF
+           ELSE
+               OPEN INPUT CONTROL-CARD-FILE
+               READ CONTROL-CARD-FILE
+                   AT END
+                       MOVE 100 TO TARGET_COUNT
+                   NOT AT END
+                       IF CC-TARGET-COUNT IS NUMERIC
+                           MOVE CC-TARGET-COUNT TO TARGET_COUNT
+                       ELSE
+                           DISPLAY "PRIME - SYSIN TARGET COUNT NOT "
+                               "NUMERIC - DEFAULT 100 USED"
+                           MOVE 100 TO TARGET_COUNT
+                       END-IF
+                       IF CC-RESTART-FLAG = "RESTART"
+                           SET RESTART-REQUESTED TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+           IF TARGET_COUNT = ZERO
+               MOVE 100 TO TARGET_COUNT
+           END-IF.
+           EXIT.
 
-               COMPUTE REMAINDER_VAL = FUNCTION MOD(N I)
-               
-               IF REMAINDER_VAL = 0
-                   MOVE 0 TO IS_PRIME
-                   EXIT SECTION
+       CHECK-RESTART SECTION.
+           IF RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "N" TO RESTART-SWITCH
+                   NOT AT END
+                       MOVE CKPT-LAST-N TO LAST-CKPT-N
+                       MOVE CKPT-LAST-COUNT TO LAST-CKPT-COUNT
+                       MOVE CKPT-LAST-PAGE TO LAST-CKPT-PAGE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 0 TO CKPT-LAST-N
+               MOVE 0 TO CKPT-LAST-COUNT
+               MOVE TARGET_COUNT TO CKPT-TARGET-COUNT
+               MOVE 0 TO CKPT-LAST-PAGE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           EXIT.
+
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE N TO CKPT-LAST-N.
+           MOVE PRIME_COUNT TO CKPT-LAST-COUNT.
+           MOVE TARGET_COUNT TO CKPT-TARGET-COUNT.
+           MOVE PAGE-NO TO CKPT-LAST-PAGE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
+       WRITE-AUDIT-LOG SECTION.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE "PRIME"      TO AUD-PROGRAM-ID.
+           MOVE RUN-DATE     TO AUD-RUN-DATE.
+           MOVE RUN-TIME     TO AUD-RUN-TIME.
+           MOVE SPACES TO AUD-KEY-INPUT.
+           STRING "TARGET-COUNT=" DELIMITED BY SIZE
+                   TARGET_COUNT DELIMITED BY SIZE
+               INTO AUD-KEY-INPUT.
+           MOVE SPACES TO AUD-KEY-OUTPUT.
+           STRING "PRIMES-WRITTEN=" DELIMITED BY SIZE
+                   PRIME_COUNT DELIMITED BY SIZE
+               INTO AUD-KEY-OUTPUT.
+           IF PRIME_COUNT < TARGET_COUNT
+               MOVE "CE" TO AUD-STATUS-CODE
+           ELSE
+               MOVE "OK" TO AUD-STATUS-CODE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+           EXIT.
+
+       BUILD-SIEVE SECTION.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > SIEVE-LIMIT
+               MOVE 0 TO SIEVE-FLAG(I)
+           END-PERFORM.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I * I > SIEVE-LIMIT
+               IF SIEVE-FLAG(I) = 0
+                   COMPUTE J = I * I
+                   PERFORM VARYING J FROM J BY I
+                           UNTIL J > SIEVE-LIMIT
+                       MOVE 1 TO SIEVE-FLAG(J)
+                   END-PERFORM
                END-IF
+           END-PERFORM.
+           EXIT.
+
+       PRINT-HEADERS SECTION.
+           ADD 1 TO PAGE-NO.
+           MOVE PAGE-NO TO PRT-PAGE-NO.
+           MOVE RUN-DATE TO PRT-RUN-DATE.
+           MOVE RUN-TIME TO PRT-RUN-TIME.
+           WRITE PRINT-RECORD FROM PRT-HEADER-LINE-1.
+           WRITE PRINT-RECORD FROM PRT-HEADER-LINE-2.
+           WRITE PRINT-RECORD FROM PRT-BLANK-LINE.
+           WRITE PRINT-RECORD FROM PRT-HEADER-LINE-3.
+           WRITE PRINT-RECORD FROM PRT-BLANK-LINE.
+           MOVE 0 TO LINE-CT.
+           EXIT.
 
-           END-PERFORM
+       PRINT-DETAIL SECTION.
+           IF LINE-CT = 0 OR LINE-CT NOT LESS THAN LINES-PER-PAGE
+               PERFORM PRINT-HEADERS
+           END-IF.
+           MOVE PRIME_COUNT TO PRT-SEQUENCE-NO.
+           MOVE N TO PRT-PRIME-VALUE.
+           WRITE PRINT-RECORD FROM PRT-DETAIL-LINE.
+           ADD 1 TO LINE-CT.
            EXIT.
