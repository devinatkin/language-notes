@@ -1,16 +1,253 @@
        identification division.
        program-id . MAIN.
+      *****************************************************************
+      *    modification history
+      *    date       init description
+      *    2026-08-08 dla  reworked from an interactive two-number
+      *                    prompt into a batch transaction adder -
+      *                    reads a transaction file of first-number/
+      *                    second-number detail records, accumulates
+      *                    them, and produces a control-total /
+      *                    reconciliation report against an expected
+      *                    total record, with an exception note when
+      *                    the run does not balance.
+      *    2026-08-08 dla  added validation ahead of the add - a
+      *                    transaction with a non-numeric entry or an
+      *                    amount outside the business range is
+      *                    rejected before it can reach the total,
+      *                    and is logged to the reject file instead.
+      *    2026-08-08 dla  append an audit-log record for each run
+      *                    (shared auditrec copybook) so a run's
+      *                    inputs and results can be traced after the
+      *                    sysout has scrolled off.
+      *    2026-08-08 dla  review fixes: widened control-record's
+      *                    filler to line the record up on the
+      *                    shop's usual 80-byte lrecl, and set
+      *                    return-code when a run comes out of
+      *                    balance so a downstream step can act on it.
+      *****************************************************************
        environment division.
+       input-output section.
+       file-control.
+           select trans-file assign to "TRANIN"
+               organization is sequential.
+           select control-file assign to "TOTALIN"
+               organization is sequential.
+           select report-file assign to "MAINRPT"
+               organization is sequential.
+           select reject-file assign to "REJECTS"
+               organization is sequential.
+           select audit-log-file assign to "AUDITLOG"
+               organization is sequential.
+
        data division.
+       file section.
+       fd  trans-file
+           label records are standard.
+       01  trans-record.
+           05  trans-first-number      pic x(09).
+           05  trans-second-number     pic x(09).
+           05  filler                  pic x(62).
+
+       fd  control-file
+           label records are standard.
+       01  control-record.
+           05  ctl-expected-total      pic s9(11) comp-5.
+           05  filler                  pic x(72).
+
+       fd  report-file
+           label records are standard.
+       01  report-record               pic x(80).
+
+       fd  reject-file
+           label records are standard.
+       01  reject-record.
+           05  rej-first-number-raw    pic x(09).
+           05  rej-second-number-raw   pic x(09).
+           05  rej-reason              pic x(30).
+           05  filler                  pic x(32).
+
+       fd  audit-log-file
+           label records are standard.
+       copy AUDITREC.
+
        working-storage section.
+           01 run-date pic x(08).
+           01 run-time pic x(08).
            01 first-number pic s9(9) comp-5.
            01 second-number pic s9(9) comp-5.
            01 result pic s9(9) comp-5.
+           01 running-total pic s9(11) comp-5 value 0.
+           01 expected-total pic s9(11) comp-5 value 0.
+           01 variance pic s9(11) comp-5 value 0.
+           01 transaction-count pic 9(7) comp value 0.
+           01 reject-count pic 9(7) comp value 0.
+           01 max-transaction-amount pic s9(9) comp-5 value 500000000.
+           01 trans-eof-switch pic x(1) value "N".
+               88 trans-eof value "Y".
+           01 balance-switch pic x(1) value "N".
+               88 run-balanced value "Y".
+           01 valid-switch pic x(1) value "Y".
+               88 entry-valid value "Y".
+               88 entry-invalid value "N".
+           01 reject-reason-work pic x(30) value spaces.
+
+      *    report line layouts
+           01 rpt-title-line.
+               05 filler pic x(24) value spaces.
+               05 filler pic x(32)
+                   value "TRANSACTION CONTROL TOTAL REPORT".
+               05 filler pic x(24) value spaces.
+           01 rpt-count-line.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(22) value "TRANSACTIONS PROCESSED".
+               05 rpt-count pic zzz,zz9.
+               05 filler pic x(41) value spaces.
+           01 rpt-reject-line.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(22) value "TRANSACTIONS REJECTED.".
+               05 rpt-reject-count pic zzz,zz9.
+               05 filler pic x(41) value spaces.
+           01 rpt-total-line.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(22) value "COMPUTED TOTAL........".
+               05 rpt-computed-total pic -(10)9.
+               05 filler pic x(37) value spaces.
+           01 rpt-expected-line.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(22) value "EXPECTED TOTAL........".
+               05 rpt-expected-total pic -(10)9.
+               05 filler pic x(37) value spaces.
+           01 rpt-variance-line.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(22) value "VARIANCE..............".
+               05 rpt-variance pic -(10)9.
+               05 filler pic x(37) value spaces.
+           01 rpt-balanced-line pic x(80) value spaces.
+           01 rpt-blank-line pic x(80) value spaces.
+
        procedure division.
-           display "Enter a first number:"
-           accept first-number.
-           display "Enter a second number:"
-           accept second-number.
-           add first-number to second-number giving result.
-           display "The sum is: " result.
+           accept run-date from date yyyymmdd.
+           accept run-time from time.
+           perform get-expected-total.
+           perform process-transactions.
+           compute variance = running-total - expected-total.
+           if variance = 0
+               set run-balanced to true
+           else
+               move 12 to return-code
+           end-if.
+           perform write-report.
+           perform write-audit-log.
            stop run.
+
+       get-expected-total section.
+           open input control-file.
+           read control-file
+               at end move 0 to ctl-expected-total
+           end-read.
+           move ctl-expected-total to expected-total.
+           close control-file.
+           exit.
+
+       process-transactions section.
+           open input trans-file.
+           open output reject-file.
+           read trans-file
+               at end set trans-eof to true
+           end-read.
+           perform until trans-eof
+               perform validate-transaction
+               if entry-valid
+                   move trans-first-number to first-number
+                   move trans-second-number to second-number
+                   add first-number to second-number giving result
+                   add result to running-total
+                   add 1 to transaction-count
+               else
+                   perform log-rejected-transaction
+                   add 1 to reject-count
+               end-if
+               read trans-file
+                   at end set trans-eof to true
+               end-read
+           end-perform.
+           close trans-file.
+           close reject-file.
+           exit.
+
+       validate-transaction section.
+           set entry-valid to true.
+           move spaces to reject-reason-work.
+           if trans-first-number is not numeric
+                   or trans-second-number is not numeric
+               set entry-invalid to true
+               move "NON-NUMERIC ENTRY" to reject-reason-work
+           else
+               move trans-first-number to first-number
+               move trans-second-number to second-number
+               if first-number > max-transaction-amount
+                       or second-number > max-transaction-amount
+                   set entry-invalid to true
+                   move "AMOUNT OUT OF RANGE" to reject-reason-work
+               end-if
+           end-if.
+           exit.
+
+       log-rejected-transaction section.
+           move trans-first-number to rej-first-number-raw.
+           move trans-second-number to rej-second-number-raw.
+           move reject-reason-work to rej-reason.
+           write reject-record.
+           exit.
+
+       write-report section.
+           open output report-file.
+           move transaction-count to rpt-count.
+           move reject-count to rpt-reject-count.
+           move running-total to rpt-computed-total.
+           move expected-total to rpt-expected-total.
+           move variance to rpt-variance.
+           write report-record from rpt-title-line.
+           write report-record from rpt-blank-line.
+           write report-record from rpt-count-line.
+           write report-record from rpt-reject-line.
+           write report-record from rpt-total-line.
+           write report-record from rpt-expected-line.
+           write report-record from rpt-variance-line.
+           write report-record from rpt-blank-line.
+           if run-balanced
+               move "RUN BALANCED - NO EXCEPTIONS" to rpt-balanced-line
+           else
+               move "RUN OUT OF BALANCE - SEE VARIANCE ABOVE"
+                   to rpt-balanced-line
+           end-if.
+           write report-record from rpt-balanced-line.
+           close report-file.
+           exit.
+
+       write-audit-log section.
+           open extend audit-log-file.
+           move "MAIN"      to AUD-PROGRAM-ID.
+           move run-date    to AUD-RUN-DATE.
+           move run-time    to AUD-RUN-TIME.
+           move spaces to AUD-KEY-INPUT.
+           string "TRANS=" delimited by size
+                   rpt-count delimited by size
+                   " REJECTS=" delimited by size
+                   rpt-reject-count delimited by size
+               into AUD-KEY-INPUT.
+           move spaces to AUD-KEY-OUTPUT.
+           string "TOTAL=" delimited by size
+                   rpt-computed-total delimited by size
+                   " VARIANCE=" delimited by size
+                   rpt-variance delimited by size
+               into AUD-KEY-OUTPUT.
+           if run-balanced
+               move "OK" to AUD-STATUS-CODE
+           else
+               move "OB" to AUD-STATUS-CODE
+           end-if.
+           write AUDIT-LOG-RECORD.
+           close audit-log-file.
+           exit.
