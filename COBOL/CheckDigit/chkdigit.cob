@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDIGIT.
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT DESCRIPTION
+      *    2026-08-08 DLA  ORIGINAL PROGRAM.  READS THE PRIME LIST
+      *                    PRODUCED BY PRIME (PRIMES.DAT) AND USES IT
+      *                    AS THE WEIGHTING FACTORS FOR A MODULUS-11
+      *                    CHECK DIGIT COMPUTED AGAINST EACH ACCOUNT
+      *                    NUMBER ON THE ACCOUNT MASTER FILE.  THE
+      *                    UPDATED RECORD, WITH THE CHECK DIGIT
+      *                    APPENDED, IS WRITTEN TO THE OUTPUT ACCOUNT
+      *                    FILE.
+      *    2026-08-08 DLA  REVIEW FIX: COMPUTE THE 11-MINUS-REMAINDER
+      *                    RESULT INTO A TWO-DIGIT WORK FIELD BEFORE
+      *                    TESTING FOR THE MODULUS-11 "10" SPECIAL
+      *                    CASE - COMPUTING STRAIGHT INTO THE ONE-
+      *                    DIGIT OUTPUT FIELD SILENTLY TRUNCATED 10
+      *                    TO 0 BEFORE THE TEST COULD EVER SEE IT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIMES-FILE ASSIGN TO "PRIMES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACCOUNT-FILE-IN ASSIGN TO "ACCTIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACCOUNT-FILE-OUT ASSIGN TO "ACCTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIMES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRIMES-RECORD.
+           05  PRIMES-VALUE            PIC 9(05).
+
+       FD  ACCOUNT-FILE-IN
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-RECORD-IN.
+           05  ACCT-NUMBER-IN          PIC 9(09).
+           05  ACCT-NAME-IN            PIC X(30).
+           05  FILLER                  PIC X(41).
+
+       FD  ACCOUNT-FILE-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-RECORD-OUT.
+           05  ACCT-NUMBER-OUT         PIC 9(09).
+           05  ACCT-NAME-OUT           PIC X(30).
+           05  ACCT-CHECK-DIGIT-OUT    PIC 9(01).
+           05  FILLER                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  ACCT-NUMBER-WORK            PIC 9(09).
+       01  ACCT-NUMBER-WORK-X REDEFINES ACCT-NUMBER-WORK PIC X(09).
+       01  ONE-DIGIT                   PIC 9(01).
+       01  DIGIT-IX                    PIC 9(02) COMP.
+       01  WEIGHT-IX                   PIC 9(04) COMP.
+       01  CHK-SUM                     PIC 9(09) COMP.
+       01  CHK-REMAINDER               PIC 9(02) COMP.
+       01  CHK-DIGIT-WORK               PIC 9(02) COMP.
+       01  ACCOUNT-EOF-SWITCH          PIC X(1) VALUE "N".
+           88 ACCOUNT-EOF VALUE "Y".
+       01  PRIMES-EOF-SWITCH           PIC X(1) VALUE "N".
+           88 PRIMES-EOF VALUE "Y".
+       01  WEIGHT-COUNT                PIC 9(04) COMP VALUE 0.
+       01  WEIGHT-TABLE.
+           05  WEIGHT-VALUE            PIC 9(05) OCCURS 1000 TIMES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM LOAD-WEIGHTS.
+
+           IF WEIGHT-COUNT = 0
+               DISPLAY "CHKDIGIT - NO PRIMES AVAILABLE - RUN PRIME"
+               DISPLAY "CHKDIGIT - FIRST"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ACCOUNT-FILE-IN.
+           OPEN OUTPUT ACCOUNT-FILE-OUT.
+
+           READ ACCOUNT-FILE-IN
+               AT END SET ACCOUNT-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL ACCOUNT-EOF
+               PERFORM COMPUTE-CHECK-DIGIT
+               READ ACCOUNT-FILE-IN
+                   AT END SET ACCOUNT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNT-FILE-IN.
+           CLOSE ACCOUNT-FILE-OUT.
+
+           STOP RUN.
+
+       LOAD-WEIGHTS SECTION.
+           OPEN INPUT PRIMES-FILE.
+           READ PRIMES-FILE
+               AT END SET PRIMES-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL PRIMES-EOF
+               IF WEIGHT-COUNT < 1000
+                   ADD 1 TO WEIGHT-COUNT
+                   MOVE PRIMES-VALUE TO WEIGHT-VALUE(WEIGHT-COUNT)
+               END-IF
+               READ PRIMES-FILE
+                   AT END SET PRIMES-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE PRIMES-FILE.
+           EXIT.
+
+       COMPUTE-CHECK-DIGIT SECTION.
+           MOVE ACCT-NUMBER-IN TO ACCT-NUMBER-WORK.
+           MOVE 0 TO CHK-SUM.
+           PERFORM VARYING DIGIT-IX FROM 1 BY 1 UNTIL DIGIT-IX > 9
+               COMPUTE WEIGHT-IX =
+                   FUNCTION MOD(DIGIT-IX - 1, WEIGHT-COUNT) + 1
+               MOVE ACCT-NUMBER-WORK-X(DIGIT-IX:1) TO ONE-DIGIT
+               COMPUTE CHK-SUM =
+                   CHK-SUM + (ONE-DIGIT * WEIGHT-VALUE(WEIGHT-IX))
+           END-PERFORM.
+           COMPUTE CHK-REMAINDER = FUNCTION MOD(CHK-SUM, 11).
+           IF CHK-REMAINDER = 0
+               MOVE 0 TO ACCT-CHECK-DIGIT-OUT
+           ELSE
+               COMPUTE CHK-DIGIT-WORK = 11 - CHK-REMAINDER
+               IF CHK-DIGIT-WORK = 10
+                   MOVE 0 TO ACCT-CHECK-DIGIT-OUT
+               ELSE
+                   MOVE CHK-DIGIT-WORK TO ACCT-CHECK-DIGIT-OUT
+               END-IF
+           END-IF.
+           MOVE ACCT-NUMBER-IN TO ACCT-NUMBER-OUT.
+           MOVE ACCT-NAME-IN TO ACCT-NAME-OUT.
+           WRITE ACCOUNT-RECORD-OUT.
+           EXIT.
