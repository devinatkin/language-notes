@@ -0,0 +1,129 @@
+//PRIMERUN JOB (ACCTG),'PRIME/MAIN/CHKDIGIT',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* 2026-08-08 DLA  ORIGINAL JOB STREAM.  CHAINS PRIME, MAIN, AND
+//*                 CHKDIGIT INTO ONE SUBMITTED JOB SO OPERATIONS
+//*                 NO LONGER HAS TO RUN EACH PROGRAM BY HAND.
+//*                 STEP010 GENERATES THE PRIME LIST, STEP020 RUNS
+//*                 THE TRANSACTION-TOTAL REPORT, AND STEP030 USES
+//*                 STEP010'S PRIME LIST TO APPEND CHECK DIGITS TO
+//*                 THE ACCOUNT MASTER.  A FAILING STEP STOPS THE
+//*                 STREAM (COND=) SO A BAD PRIME RUN CAN'T FEED A
+//*                 CHKDIGIT STEP GARBAGE WEIGHTS.  TO RESTART THE
+//*                 STREAM AFTER A STEP ABENDS, RESUBMIT WITH
+//*                 RESTART=STEPnnn ON THE JOB CARD - PRIME'S OWN
+//*                 CHKPT DATASET LETS STEP010 PICK BACK UP WITHOUT
+//*                 REDERIVING PRIMES ALREADY WRITTEN.
+//* 2026-08-08 DLA  REVIEW FIXES: AUDITLOG'S LRECL MATCHES THE
+//*                 120-BYTE AUDIT-LOG-RECORD LAYOUT; PRIMES, CHKPT,
+//*                 REJECTS, AND ACCTOUT NOW CATALOG WITH DISP=MOD SO
+//*                 A RESUBMITTED JOB DOESN'T FAIL ALLOCATION ON A
+//*                 DATASET THE PRIOR RUN ALREADY CATALOGED, AND
+//*                 PRIMES/CHKPT KEEP (RATHER THAN DELETE) A PARTIAL
+//*                 FILE ON ABEND SO A RESTART SUBMISSION HAS
+//*                 SOMETHING TO EXTEND; A CLEANUP STEP (STEP005)
+//*                 CLEARS ALL FOUR AHEAD OF A FRESH (NON-RESTART)
+//*                 RUN, AND IS ITSELF SKIPPED BY JES WHEN THE
+//*                 OPERATOR RESUBMITS WITH RESTART=STEP010 OR LATER.
+//*                 STEP030'S COND NO LONGER TESTS STEP020 - CHKDIGIT
+//*                 NEVER READS MAIN'S OUTPUT, ONLY PRIMES/ACCTIN, SO
+//*                 THAT DEPENDENCY HAD NO BASIS.
+//*****************************************************************
+//*
+//* STEP005 - CLEAR OUT LAST RUN'S PRIMES, CHECKPOINT, REJECT, AND
+//*           CHECK-DIGIT OUTPUT DATASETS AHEAD OF A FRESH RUN, SO
+//*           STEP010/020/030'S DISP=MOD BELOW STARTS THEM EMPTY
+//*           INSTEAD OF APPENDING ONTO A COMPLETED PRIOR RUN.  ON A
+//*           RESTART SUBMISSION (RESTART=STEP010 OR LATER ON THE JOB
+//*           CARD) JES SKIPS THIS STEP ENTIRELY, SO THE PARTIAL
+//*           PRIMES/CHKPT DATASETS STEP010 NEEDS TO EXTEND SURVIVE.
+//*           DISP=(MOD,DELETE) IS THE STANDARD IEFBR14 IDIOM FOR
+//*           "DELETE IF IT EXISTS, DO NOTHING IF IT DOESN'T."
+//*
+//STEP005  EXEC PGM=IEFBR14
+//PRIMES   DD   DSN=PROD.BATCH.PRIMES,
+//             DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CHKPT    DD   DSN=PROD.BATCH.PRIME.CHKPT,
+//             DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//REJECTS  DD   DSN=PROD.BATCH.REJECTS,
+//             DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//ACCTOUT  DD   DSN=PROD.BATCH.ACCTOUT,
+//             DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//* STEP010 - GENERATE THE PRIME LIST (PRIMES.DAT) AND ITS
+//*           CHECKPOINT.  PARM CARRIES THE TARGET COUNT AND, ON A
+//*           RESTART SUBMISSION, THE RESTART KEYWORD - SEE PRIME'S
+//*           GET-TARGET-COUNT SECTION.  WHEN NO PARM IS SUPPLIED
+//*           PRIME FALLS BACK TO THE SYSIN CONTROL CARD BELOW.
+//*           TO RESTART AFTER THIS STEP ABENDS, CHANGE THE PARM
+//*           BELOW TO PARM='01000 RESTART' (TARGET COUNT IN 1:5,
+//*           THE LITERAL RESTART KEYWORD STARTING IN COLUMN 7 - SEE
+//*           GET-TARGET-COUNT) AND RESUBMIT WITH RESTART=STEP010 ON
+//*           THE JOB CARD SO STEP005'S CLEANUP IS SKIPPED AND PRIME
+//*           PICKS UP FROM ITS LAST CHECKPOINT INSTEAD OF STARTING
+//*           OVER.  A PLAIN RESTART=STEP010 WITH NO PARM CHANGE ONLY
+//*           RESTARTS THE JES STEP - PRIME ITSELF WILL STILL TAKE
+//*           THE FRESH-START PATH.
+//*
+//STEP010  EXEC PGM=PRIME,PARM='01000'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+010000
+/*
+//PRIMES   DD   DSN=PROD.BATCH.PRIMES,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=05,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.BATCH.PRIME.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BATCH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//PRIMERPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP020 - RUN THE BATCH TRANSACTION ADDER (MAIN'S BATCH
+//*           REPLACEMENT).  DOES NOT DEPEND ON STEP010'S OUTPUT,
+//*           BUT SHARES THE SAME AUDIT-LOG DATASET, SO IT WAITS
+//*           BEHIND STEP010 IN THE STREAM RATHER THAN RUNNING
+//*           CONCURRENTLY.  STEP IS SKIPPED IF STEP010 ABENDS.
+//*
+//STEP020  EXEC PGM=MAIN,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.BATCH.TRANIN,DISP=SHR
+//TOTALIN  DD   DSN=PROD.BATCH.TOTALIN,DISP=SHR
+//MAINRPT  DD   SYSOUT=*
+//REJECTS  DD   DSN=PROD.BATCH.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP030 - APPEND CHECK DIGITS TO THE ACCOUNT MASTER USING THE
+//*           PRIME LIST STEP010 JUST BUILT.  SKIPPED IF STEP010
+//*           ABENDS SO A SHORT PRIME LIST CAN'T FEED THIS STEP
+//*           GARBAGE WEIGHTS.  CHKDIGIT DOESN'T READ ANYTHING STEP020
+//*           PRODUCES (ONLY PRIMES AND ACCTIN), SO THIS STEP'S
+//*           EXECUTION ISN'T GATED ON STEP020 AT ALL.
+//*
+//STEP030  EXEC PGM=CHKDIGIT,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PRIMES   DD   DSN=PROD.BATCH.PRIMES,DISP=SHR
+//ACCTIN   DD   DSN=PROD.BATCH.ACCTIN,DISP=SHR
+//ACCTOUT  DD   DSN=PROD.BATCH.ACCTOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
